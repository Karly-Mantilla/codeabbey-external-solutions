@@ -1,61 +1,966 @@
-******************************************************************
-      * Author: FRANK GLASER
-      * Date: 02/02/2021
-      * Purpose: THIS PROGRAM ACCEPTS USER INPUT AND CALCULATES EITHER
-      *          PERMUTATIONS OR COMBINATIONS OF INPUT.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COMBINATIONS-PERMUTATIONS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 CHOICE-MATTER PIC X(3).
-           01 CHOICES PIC 9(5).
-           01 CHOSEN PIC 9(5).
-           01 CHOICES-CHOSEN PIC 9(5)V9(3).
-           01 INDX PIC 9(5).
-           01 PERMUTATION PIC 9(35).
-           01 PERMUTATION-FORMATTED PIC Z(35).
-           01 CHOSEN-FACTORIAL PIC 9(35).
-           01 COMBINATION PIC 9(35).
-           01 COMBINATION-FORMATTED PIC Z(35).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "DOES CHOICE ORDER MATTER?".
-           ACCEPT CHOICE-MATTER.
-           DISPLAY "ENTER TOTAL ITEMS:".
-           ACCEPT CHOICES.
-           DISPLAY "ENTER TOTAL ITEMS PICKED:"
-           ACCEPT CHOSEN.
-           COMPUTE CHOICES-CHOSEN = CHOICES - CHOSEN.
-           SET INDX TO CHOSEN.
-           SUBTRACT 1 FROM INDX.
-           SET PERMUTATION TO CHOICES.
-           SUBTRACT 1 FROM CHOICES.
-           PERFORM CHOICES-CHOSEN-PROCEDURE UNTIL INDX = 0.
-           SET INDX TO CHOSEN.
-           SUBTRACT 1 FROM INDX.
-           SET CHOSEN-FACTORIAL TO CHOSEN.
-           PERFORM CHOSEN-PROCEDURE UNTIL INDX = 0.
-           IF CHOICE-MATTER = "YES" OR CHOICE-MATTER = "yes" THEN
-               MOVE PERMUTATION TO PERMUTATION-FORMATTED
-               DISPLAY PERMUTATION-FORMATTED
-           ELSE IF CHOICE-MATTER = "NO" OR CHOICE-MATTER = "no" THEN
-               SET COMBINATION TO PERMUTATION
-               DIVIDE CHOSEN-FACTORIAL INTO COMBINATION
-               MOVE COMBINATION TO COMBINATION-FORMATTED
-               DISPLAY COMBINATION-FORMATTED
-           ELSE
-               DISPLAY "INVALID ENTRY"
-               PERFORM MAIN-PROCEDURE
-           END-IF.
-           STOP RUN.
-       CHOICES-CHOSEN-PROCEDURE.
-           MULTIPLY CHOICES BY PERMUTATION.
-           SUBTRACT 1 FROM INDX.
-           SUBTRACT 1 FROM CHOICES.
-       CHOSEN-PROCEDURE.
-           MULTIPLY INDX BY CHOSEN-FACTORIAL.
-           SUBTRACT 1 FROM INDX.
-       END PROGRAM COMBINATIONS-PERMUTATIONS.
\ No newline at end of file
+000100* ---------------------------------------------------------------
+000110* PROGRAM: COMBINATIONS-PERMUTATIONS
+000120* AUTHOR:  FRANK GLASER
+000130* PURPOSE: ACCEPTS USER INPUT AND CALCULATES EITHER
+000140*          PERMUTATIONS OR COMBINATIONS OF INPUT, WITH OR
+000150*          WITHOUT REPETITION, INTERACTIVELY, FROM A BATCH
+000160*          WORKLIST, OR FROM AN UNATTENDED PARM CARD.
+000170* TECTONICS: cobc
+000180* ---------------------------------------------------------------
+000190* MODIFICATION HISTORY
+000200* ---------------------------------------------------------------
+000210* DATE       INIT  DESCRIPTION
+000220* ---------------------------------------------------------------
+000230* 02/02/2021 FG    ORIGINAL PROGRAM - COMPUTES PERMUTATIONS AND
+000240*                   COMBINATIONS FROM TERMINAL INPUT.
+000250* 03/11/2021 FG    ADDED WORKLIST FILE MODE FOR RUNNING A BATCH
+000260*                   OF CALCULATIONS FROM A SEQUENTIAL FILE.
+000270* 03/18/2021 FG    ADDED SIZE ERROR CHECKING TO THE PERMUTATION
+000280*                   AND FACTORIAL MULTIPLY STATEMENTS SO A
+000290*                   35-DIGIT OVERFLOW IS REPORTED, NOT TRUNCATED.
+000300* 03/25/2021 FG    REJECT CHOSEN GREATER THAN CHOICES BEFORE THE
+000310*                   CHOICES-CHOSEN COMPUTE RUNS.
+000320* 04/09/2021 FG    ADDED AN AUDIT TRAIL RECORD FOR EVERY RUN.
+000330* 04/22/2021 FG    ADDED REPETITION-ALLOWED PROMPT AND THE
+000340*                   PERMUTATION/COMBINATION WITH REPETITION
+000350*                   FORMULAS.
+000360* 05/06/2021 FG    ADDED A COMMA-DELIMITED RESULTS FILE FOR
+000370*                   SPREADSHEET RECONCILIATION.
+000380* 05/20/2021 FG    ADDED CHECKPOINT/RESTART TO THE WORKLIST
+000390*                   BATCH RUN SO A BAD RECORD PARTWAY THROUGH
+000400*                   DOES NOT FORCE REPROCESSING GOOD RECORDS.
+000410* 06/03/2021 FG    BOUNDED THE CHOICE-MATTER RE-PROMPT TO THREE
+000420*                   TRIES INSTEAD OF SENDING THE OPERATOR BACK
+000430*                   THROUGH CHOICES AND CHOSEN AGAIN.
+000440* 06/17/2021 FG    ADDED PARM CARD SUPPORT SO THE PROGRAM CAN
+000450*                   RUN UNATTENDED IN THE BATCH WINDOW.
+000460* 07/01/2021 FG    CROSS-CHECKED COMBINATION AND PERMUTATION
+000470*                   AGAINST AN INDEPENDENTLY BUILT PASCAL'S
+000480*                   TRIANGLE TABLE AND FLAGGED ANY DISAGREEMENT
+000490*                   AS A RECONCILIATION MISMATCH.
+000500 IDENTIFICATION DIVISION.
+000510 PROGRAM-ID. COMBINATIONS-PERMUTATIONS.
+000520 AUTHOR. FRANK GLASER.
+000530 INSTALLATION. OPERATIONS RESEARCH GROUP.
+000540 DATE-WRITTEN. 02/02/2021.
+000550 DATE-COMPILED.
+000560
+000570 ENVIRONMENT DIVISION.
+000580 CONFIGURATION SECTION.
+000590 SOURCE-COMPUTER. GENERIC.
+000600 OBJECT-COMPUTER. GENERIC.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630*    WORKLIST OF CHOICE-MATTER/CHOICES/CHOSEN TRIPLES FOR
+000640*    UNATTENDED BATCH RUNS.
+000650     SELECT WORKLIST-FILE ASSIGN TO "WORKLIST"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WL-FILE-STATUS.
+000680*    APPEND-ONLY AUDIT TRAIL OF EVERY CALCULATION RUN.
+000690     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS AU-FILE-STATUS.
+000720*    COMMA-DELIMITED RESULTS FOR SPREADSHEET RECONCILIATION.
+000730     SELECT RESULT-FILE ASSIGN TO "RESULTLOG"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS RS-FILE-STATUS.
+000760*    LAST-RECORD-PROCESSED MARKER FOR BATCH CHECKPOINT/RESTART.
+000770     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS CK-FILE-STATUS.
+000800*    ONE-LINE RUN-CONTROL CARD FOR AN UNATTENDED BATCH-WINDOW
+000810*    RUN - EITHER THE WORD BATCH OR A COMMA-DELIMITED
+000820*    CHOICE-MATTER,CHOICES,CHOSEN,REPETITION-FLAG CARD.  WHEN
+000830*    ABSENT THE PROGRAM FALLS BACK TO THE INTERACTIVE TERMINAL
+000840*    SESSION.
+000850     SELECT CONTROL-FILE ASSIGN TO "RUNCTL"
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000870         FILE STATUS IS CT-FILE-STATUS.
+000880
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  WORKLIST-FILE
+000920         RECORD CONTAINS 20 CHARACTERS.
+000930 01  WORKLIST-RECORD.
+000940     05  WL-CHOICE-MATTER          PIC X(03).
+000950     05  WL-CHOICES                PIC 9(05).
+000960     05  WL-CHOSEN                 PIC 9(05).
+000970     05  WL-REPETITION-FLAG        PIC X(03).
+000980     05  FILLER                    PIC X(04).
+000990
+001000 FD  AUDIT-FILE
+001010         RECORD CONTAINS 100 CHARACTERS.
+001020 01  AUDIT-RECORD                  PIC X(100).
+001030
+001040 FD  RESULT-FILE
+001050         RECORD CONTAINS 80 CHARACTERS.
+001060 01  RESULT-RECORD                 PIC X(80).
+001070
+001080 FD  CHECKPOINT-FILE
+001090         RECORD CONTAINS 20 CHARACTERS.
+001100 01  CHECKPOINT-RECORD.
+001110     05  CKPT-LAST-RECORD-NO       PIC 9(09).
+001120     05  FILLER                    PIC X(11).
+001130
+001140 FD  CONTROL-FILE
+001150         RECORD CONTAINS 80 CHARACTERS.
+001160 01  CONTROL-RECORD                PIC X(80).
+001170
+001180 WORKING-STORAGE SECTION.
+001190* ---------------------------------------------------------------
+001200* RUN-MODE SWITCH AND FILE STATUS FIELDS
+001210* ---------------------------------------------------------------
+001220 77  RUN-MODE-SWITCH               PIC X(01).
+001230     88  RUN-MODE-INTERACTIVE      VALUE "I".
+001240     88  RUN-MODE-BATCH            VALUE "B".
+001250     88  RUN-MODE-PARM             VALUE "P".
+001260
+001270 77  BATCH-MODE-REPLY              PIC X(03).
+001280
+001290 77  WL-FILE-STATUS                PIC X(02).
+001300     88  WL-FILE-OK                VALUE "00".
+001310     88  WL-FILE-EOF               VALUE "10".
+001320
+001330 77  AU-FILE-STATUS                PIC X(02).
+001340     88  AU-FILE-OK                VALUE "00".
+001350     88  AU-FILE-NOT-FOUND         VALUE "35".
+001360
+001370 77  RS-FILE-STATUS                PIC X(02).
+001380     88  RS-FILE-OK                VALUE "00".
+001390     88  RS-FILE-NOT-FOUND         VALUE "35".
+001400
+001410 77  CK-FILE-STATUS                PIC X(02).
+001420     88  CK-FILE-OK                VALUE "00".
+001430     88  CK-FILE-NOT-FOUND         VALUE "35".
+001440
+001450 77  CT-FILE-STATUS                PIC X(02).
+001460     88  CT-FILE-OK                VALUE "00".
+001470     88  CT-FILE-NOT-FOUND         VALUE "35".
+001480
+001490* ---------------------------------------------------------------
+001500* RUN-CONTROL CARD FIELDS (UNATTENDED BATCH-WINDOW RUN)
+001510* ---------------------------------------------------------------
+001520 77  PARM-LINE                     PIC X(80).
+001530 01  PARM-FIELD-TABLE.
+001540     05  PARM-FIELD                PIC X(20) OCCURS 4 TIMES.
+001550
+001560* ---------------------------------------------------------------
+001570* CHECKPOINT / RESTART CONTROLS
+001580* ---------------------------------------------------------------
+001590 77  WL-RECORD-NUMBER              PIC 9(09) COMP.
+001600 77  CKPT-RESTART-POINT            PIC 9(09) COMP VALUE 0.
+001610 77  CKPT-EXISTS-SWITCH            PIC X(01) VALUE "N".
+001620     88  CKPT-EXISTS               VALUE "Y".
+001630
+001640* ---------------------------------------------------------------
+001650* BOUNDED RETRY CONTROLS (INTERACTIVE MODE)
+001660* ---------------------------------------------------------------
+001670 77  CHOICE-MATTER-ERROR-COUNT     PIC 9(01) VALUE 0.
+001680 77  CHOICE-MATTER-MAX-TRIES       PIC 9(01) VALUE 3.
+001690 77  RETRY-ABORT-SWITCH            PIC X(01) VALUE "N".
+001700     88  RETRY-ABORT               VALUE "Y".
+001710
+001720* ---------------------------------------------------------------
+001730* CALCULATION FIELDS
+001740* ---------------------------------------------------------------
+001750 77  CHOICE-MATTER                 PIC X(03).
+001760 77  REPETITION-FLAG               PIC X(03).
+001770     88  REPETITION-ALLOWED        VALUE "YES" "yes".
+001780 77  CHOICES                       PIC 9(05).
+001790 77  SAVE-CHOICES                  PIC 9(05).
+001800 77  CHOSEN                        PIC 9(05).
+001810 77  CHOICES-CHOSEN                PIC 9(05)V9(03).
+001820 77  INDX                          PIC 9(05) COMP.
+001830 77  PERMUTATION                   PIC 9(35).
+001840 77  PERMUTATION-FORMATTED         PIC Z(34)9.
+001850 77  CHOSEN-FACTORIAL              PIC 9(35).
+001860 77  COMBINATION                   PIC 9(35).
+001870 77  COMBINATION-FORMATTED         PIC Z(34)9.
+001880 77  RESULT-FORMATTED              PIC Z(34)9.
+001890
+001900* ---------------------------------------------------------------
+001910* OVERFLOW DETECTION (MULTIPLY ... ON SIZE ERROR)
+001920* ---------------------------------------------------------------
+001930 77  OVERFLOW-SWITCH               PIC X(01) VALUE "N".
+001940     88  OVERFLOW-OCCURRED         VALUE "Y".
+001950
+001960* ---------------------------------------------------------------
+001970* CALCULATION RETURN CODE - CHECKED BY EVERY CALLING MODE
+001980* ---------------------------------------------------------------
+001990 77  CALC-STATUS                   PIC X(01) VALUE "0".
+002000     88  CALC-OK                   VALUE "0".
+002010     88  CALC-INVALID-ENTRY        VALUE "1".
+002020     88  CALC-OVERFLOW             VALUE "2".
+002030
+002040* ---------------------------------------------------------------
+002050* "WITH REPETITION" CALCULATION FIELDS
+002060* ---------------------------------------------------------------
+002070 77  REPETITION-PERMUTATION        PIC 9(35).
+002080 77  REPETITION-COMBINATION        PIC 9(35).
+002090* WIDENED PAST PIC 9(05) SO CHOICES + CHOSEN - 1 CANNOT
+002100* TRUNCATE AND SNEAK A TOO-LARGE VALUE PAST THE PASCAL-TABLE
+002110* LIMIT CHECK BELOW.
+002120 77  REPETITION-BASE               PIC 9(10) COMP.
+002130 77  REP-INDX                      PIC 9(05) COMP.
+002140
+002150* ---------------------------------------------------------------
+002160* PASCAL-TRIANGLE WORK TABLE - INDEPENDENT N-CHOOSE-R ENGINE
+002170* USED BOTH FOR THE REPETITION-COMBINATION FORMULA AND FOR
+002180* THE RECONCILIATION CROSS-CHECK BELOW.
+002190* ---------------------------------------------------------------
+002200 01  PASCAL-ROW-TABLE.
+002210     05  PASCAL-CELL               PIC 9(35) OCCURS 101 TIMES.
+002220 77  PASCAL-N                      PIC 9(05) COMP.
+002230 77  PASCAL-R                      PIC 9(05) COMP.
+002240 77  PASCAL-MAX                    PIC 9(05) COMP.
+002250 77  PASCAL-ROW-NO                 PIC 9(05) COMP.
+002260 77  PASCAL-COL-NO                 PIC 9(05) COMP.
+002270 77  PASCAL-RESULT                 PIC 9(35).
+002280 77  PASCAL-LIMIT-SWITCH           PIC X(01) VALUE "N".
+002290     88  PASCAL-LIMIT-EXCEEDED     VALUE "Y".
+002300
+002310* ---------------------------------------------------------------
+002320* RECONCILIATION CROSS-CHECK FIELDS
+002330* ---------------------------------------------------------------
+002340 77  INDEPENDENT-COMBINATION       PIC 9(35).
+002350 77  INDEPENDENT-PERMUTATION       PIC 9(35).
+002360 77  INDEPENDENT-FACTORIAL         PIC 9(35).
+002370 77  INDEPENDENT-FACTORIAL-INDX    PIC 9(05) COMP.
+002380 77  INDEPENDENT-FACTORIAL-OFLOW   PIC X(01) VALUE "N".
+002390     88  INDEPENDENT-FACTORIAL-OFLOWED VALUE "Y".
+002400 77  RECONCILE-SWITCH              PIC X(01) VALUE "N".
+002410     88  RECONCILE-MISMATCH        VALUE "Y".
+002420
+002430* ---------------------------------------------------------------
+002440* AUDIT TRAIL AND RESULT RECORD BUILD AREAS
+002450* ---------------------------------------------------------------
+002460 77  CURR-DATE                     PIC 9(08).
+002470 77  CURR-TIME                     PIC 9(08).
+002480 01  AUDIT-LINE.
+002490     05  AL-DATE                   PIC 9(08).
+002500     05  FILLER                   PIC X(01) VALUE SPACE.
+002510     05  AL-TIME                   PIC 9(08).
+002520     05  FILLER                   PIC X(01) VALUE SPACE.
+002530     05  AL-CHOICE-MATTER          PIC X(03).
+002540     05  FILLER                   PIC X(01) VALUE SPACE.
+002550     05  AL-CHOICES                PIC Z(05).
+002560     05  FILLER                   PIC X(01) VALUE SPACE.
+002570     05  AL-CHOSEN                 PIC Z(05).
+002580     05  FILLER                   PIC X(01) VALUE SPACE.
+002590     05  AL-RESULT                 PIC Z(34)9.
+002600     05  FILLER                   PIC X(01) VALUE SPACE.
+002610* Y WHEN 6600-CROSS-CHECK FOUND THE INDEPENDENT PASCAL-TRIANGLE
+002620* RESULT DISAGREED WITH THE PRIMARY CALCULATION; N OTHERWISE.
+002630     05  AL-RECONCILE-FLAG         PIC X(01).
+002640
+002650 01  RESULT-LINE.
+002660     05  RL-CHOICE-MATTER          PIC X(03).
+002670     05  FILLER                   PIC X(01) VALUE ",".
+002680     05  RL-CHOICES                PIC 9(05).
+002690     05  FILLER                   PIC X(01) VALUE ",".
+002700     05  RL-CHOSEN                 PIC 9(05).
+002710     05  FILLER                   PIC X(01) VALUE ",".
+002720     05  RL-REPETITION-FLAG        PIC X(03).
+002730     05  FILLER                   PIC X(01) VALUE ",".
+002740     05  RL-RESULT                 PIC Z(34)9.
+002750     05  FILLER                   PIC X(01) VALUE ",".
+002760     05  RL-RECONCILE-FLAG         PIC X(01).
+002770
+002780 PROCEDURE DIVISION.
+002790* ===============================================================
+002800* 0000-MAIN-PROCEDURE - ENTRY POINT
+002810* ===============================================================
+002820 0000-MAIN-PROCEDURE.
+002830     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002840     PERFORM 2000-DETERMINE-RUN-MODE THRU 2000-EXIT.
+002850     EVALUATE TRUE
+002860         WHEN RUN-MODE-BATCH
+002870             PERFORM 3000-BATCH-PROCESS THRU 3000-EXIT
+002880         WHEN RUN-MODE-PARM
+002890             PERFORM 4000-PARM-PROCESS THRU 4000-EXIT
+002900         WHEN OTHER
+002910             PERFORM 5000-INTERACTIVE-PROCESS THRU 5000-EXIT
+002920     END-EVALUATE.
+002930     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002940     STOP RUN.
+002950
+002960* ---------------------------------------------------------------
+002970* 1000-INITIALIZE - RESET SWITCHES USED ACROSS RUN MODES
+002980* ---------------------------------------------------------------
+002990 1000-INITIALIZE.
+003000     MOVE "N" TO OVERFLOW-SWITCH.
+003010     MOVE "0" TO CALC-STATUS.
+003020     MOVE "N" TO RECONCILE-SWITCH.
+003030 1000-EXIT.
+003040     EXIT.
+003050
+003060* ---------------------------------------------------------------
+003070* 2000-DETERMINE-RUN-MODE
+003080* A RUNCTL CONTROL CARD OF "BATCH" DRIVES THE WORKLIST FILE
+003090* UNATTENDED (E.G. FROM A JCL RUNCTL DD OR SCHEDULER).  ANY
+003100* OTHER NON-BLANK CONTROL CARD IS TREATED AS A COMMA-DELIMITED
+003110* CHOICE-MATTER,CHOICES,CHOSEN,REPETITION-FLAG CARD FOR A
+003120* SINGLE UNATTENDED CALCULATION.  A MISSING OR BLANK CONTROL
+003130* FILE FALLS BACK TO THE ORIGINAL INTERACTIVE TERMINAL SESSION.
+003140* ---------------------------------------------------------------
+003150 2000-DETERMINE-RUN-MODE.
+003160     MOVE SPACES TO PARM-LINE.
+003170     OPEN INPUT CONTROL-FILE.
+003180     IF CT-FILE-OK
+003190         READ CONTROL-FILE
+003200             AT END
+003210                 CONTINUE
+003220             NOT AT END
+003230                 MOVE CONTROL-RECORD TO PARM-LINE
+003240         END-READ
+003250         CLOSE CONTROL-FILE
+003260     END-IF.
+003270     IF PARM-LINE = SPACES
+003280         DISPLAY "RUN FROM WORKLIST FILE? (YES/NO):"
+003290         ACCEPT BATCH-MODE-REPLY
+003300         IF BATCH-MODE-REPLY = "YES" OR BATCH-MODE-REPLY = "yes"
+003310             SET RUN-MODE-BATCH TO TRUE
+003320         ELSE
+003330             SET RUN-MODE-INTERACTIVE TO TRUE
+003340         END-IF
+003350     ELSE
+003360         IF PARM-LINE (1:5) = "BATCH"
+003370             SET RUN-MODE-BATCH TO TRUE
+003380         ELSE
+003390             SET RUN-MODE-PARM TO TRUE
+003400         END-IF
+003410     END-IF.
+003420 2000-EXIT.
+003430     EXIT.
+003440
+003450* ===============================================================
+003460* 3000 SERIES - BATCH WORKLIST PROCESSING (WITH CHECKPOINT)
+003470* ===============================================================
+003480 3000-BATCH-PROCESS.
+003490     PERFORM 3100-OPEN-BATCH-FILES THRU 3100-EXIT.
+003500     IF NOT WL-FILE-OK
+003510         GO TO 3000-EXIT
+003520     END-IF.
+003530     PERFORM 3200-CHECK-FOR-RESTART THRU 3200-EXIT.
+003540     MOVE 0 TO WL-RECORD-NUMBER.
+003550     PERFORM 3300-READ-WORKLIST-RECORD THRU 3300-EXIT.
+003560     PERFORM 3400-PROCESS-WORKLIST-RECORD THRU 3400-EXIT
+003570         UNTIL WL-FILE-EOF.
+003580     PERFORM 3500-CLOSE-BATCH-FILES THRU 3500-EXIT.
+003590 3000-EXIT.
+003600     EXIT.
+003610
+003620 3100-OPEN-BATCH-FILES.
+003630     OPEN INPUT WORKLIST-FILE.
+003640     IF NOT WL-FILE-OK
+003650         DISPLAY "UNABLE TO OPEN WORKLIST FILE - STATUS "
+003660             WL-FILE-STATUS
+003670         GO TO 3100-EXIT
+003680     END-IF.
+003690     PERFORM 6100-OPEN-AUDIT-FILE THRU 6100-EXIT.
+003700     PERFORM 6200-OPEN-RESULT-FILE THRU 6200-EXIT.
+003710 3100-EXIT.
+003720     EXIT.
+003730
+003740* 3200-CHECK-FOR-RESTART - IF A CHECKPOINT FILE SURVIVES FROM
+003750* A PRIOR ABEND, RESUME AFTER THE LAST RECORD IT RECORDS.
+003760 3200-CHECK-FOR-RESTART.
+003770     MOVE "N" TO CKPT-EXISTS-SWITCH.
+003780     MOVE 0 TO CKPT-RESTART-POINT.
+003790     OPEN INPUT CHECKPOINT-FILE.
+003800     IF CK-FILE-OK
+003810         READ CHECKPOINT-FILE
+003820             AT END
+003830                 CONTINUE
+003840             NOT AT END
+003850                 MOVE CKPT-LAST-RECORD-NO TO CKPT-RESTART-POINT
+003860                 SET CKPT-EXISTS TO TRUE
+003870         END-READ
+003880         CLOSE CHECKPOINT-FILE
+003890     END-IF.
+003900     IF CKPT-EXISTS
+003910         DISPLAY "RESTARTING BATCH AFTER RECORD "
+003920             CKPT-RESTART-POINT
+003930     END-IF.
+003940 3200-EXIT.
+003950     EXIT.
+003960
+003970 3300-READ-WORKLIST-RECORD.
+003980     READ WORKLIST-FILE
+003990         AT END
+004000             SET WL-FILE-EOF TO TRUE
+004010         NOT AT END
+004020             ADD 1 TO WL-RECORD-NUMBER
+004030     END-READ.
+004040 3300-EXIT.
+004050     EXIT.
+004060
+004070* 3400-PROCESS-WORKLIST-RECORD - RECORDS AT OR BEFORE THE
+004080* CHECKPOINT RESTART POINT ARE SKIPPED SINCE THEY ALREADY
+004090* COMPLETED SUCCESSFULLY ON A PRIOR RUN.
+004100 3400-PROCESS-WORKLIST-RECORD.
+004110     IF WL-RECORD-NUMBER > CKPT-RESTART-POINT
+004120         MOVE WL-CHOICE-MATTER TO CHOICE-MATTER
+004130         MOVE WL-CHOICES TO CHOICES
+004140         MOVE WL-CHOSEN TO CHOSEN
+004150         IF WL-REPETITION-FLAG = SPACES
+004160             MOVE "NO " TO REPETITION-FLAG
+004170         ELSE
+004180             MOVE WL-REPETITION-FLAG TO REPETITION-FLAG
+004190         END-IF
+004200         PERFORM 6000-CALCULATE THRU 6000-EXIT
+004210         EVALUATE TRUE
+004220             WHEN CALC-OK
+004230                 PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004240                 PERFORM 7100-WRITE-RESULT-RECORD THRU 7100-EXIT
+004250                 PERFORM 8000-DISPLAY-RESULT THRU 8000-EXIT
+004260                 PERFORM 3600-WRITE-CHECKPOINT THRU 3600-EXIT
+004270             WHEN CALC-INVALID-ENTRY
+004280                 DISPLAY "RECORD " WL-RECORD-NUMBER
+004290                     " SKIPPED - PICKED EXCEEDS AVAILABLE"
+004300             WHEN CALC-OVERFLOW
+004310                 DISPLAY "RECORD " WL-RECORD-NUMBER
+004320                     " SKIPPED - RESULT EXCEEDS 35 DIGITS"
+004330         END-EVALUATE
+004340     END-IF.
+004350     PERFORM 3300-READ-WORKLIST-RECORD THRU 3300-EXIT.
+004360 3400-EXIT.
+004370     EXIT.
+004380
+004390* 3500-CLOSE-BATCH-FILES - THE WORKLIST HAS BEEN DRAINED TO EOF
+004400* WITHOUT ABENDING, SO THE CHECKPOINT NO LONGER APPLIES; CLEAR
+004410* IT SO THE NEXT BATCH RUN (A NEW WORKLIST) STARTS AT RECORD 0
+004420* INSTEAD OF BEING MISTAKEN FOR A RESTART OF THIS RUN.
+004430 3500-CLOSE-BATCH-FILES.
+004440     CLOSE WORKLIST-FILE.
+004450     PERFORM 6150-CLOSE-AUDIT-FILE THRU 6150-EXIT.
+004460     PERFORM 6250-CLOSE-RESULT-FILE THRU 6250-EXIT.
+004470     PERFORM 3700-CLEAR-CHECKPOINT THRU 3700-EXIT.
+004480 3500-EXIT.
+004490     EXIT.
+004500
+004510* 3600-WRITE-CHECKPOINT - REWRITTEN AFTER EVERY SUCCESSFULLY
+004520* PROCESSED RECORD SO A RESTART RESUMES RIGHT AFTER THE LAST
+004530* GOOD ROW INSTEAD OF REPROCESSING THE WHOLE WORKLIST.
+004540 3600-WRITE-CHECKPOINT.
+004550     OPEN OUTPUT CHECKPOINT-FILE.
+004560     IF NOT CK-FILE-OK
+004570         DISPLAY "UNABLE TO OPEN CHECKPOINT FILE - STATUS "
+004580             CK-FILE-STATUS
+004590         GO TO 3600-EXIT
+004600     END-IF.
+004610     MOVE SPACES TO CHECKPOINT-RECORD.
+004620     MOVE WL-RECORD-NUMBER TO CKPT-LAST-RECORD-NO.
+004630     WRITE CHECKPOINT-RECORD.
+004640     IF NOT CK-FILE-OK
+004650         DISPLAY "UNABLE TO WRITE CHECKPOINT RECORD - STATUS "
+004660             CK-FILE-STATUS
+004670     END-IF.
+004680     CLOSE CHECKPOINT-FILE.
+004690 3600-EXIT.
+004700     EXIT.
+004710
+004720* 3700-CLEAR-CHECKPOINT - EMPTIES THE CHECKPOINT FILE ON A
+004730* SUCCESSFUL END-OF-WORKLIST SO A STALE CHECKPOINT FROM A
+004740* COMPLETED RUN CANNOT BE MISREAD AS A RESTART POINT BY THE
+004750* NEXT BATCH RUN.
+004760 3700-CLEAR-CHECKPOINT.
+004770     OPEN OUTPUT CHECKPOINT-FILE.
+004780     IF NOT CK-FILE-OK
+004790         DISPLAY "UNABLE TO CLEAR CHECKPOINT FILE - STATUS "
+004800             CK-FILE-STATUS
+004810     END-IF.
+004820     CLOSE CHECKPOINT-FILE.
+004830 3700-EXIT.
+004840     EXIT.
+004850
+004860* ===============================================================
+004870* 4000 SERIES - UNATTENDED SINGLE-CALCULATION PARM CARD RUN
+004880* ===============================================================
+004890 4000-PARM-PROCESS.
+004900     PERFORM 4100-PARSE-PARM-LINE THRU 4100-EXIT.
+004910     PERFORM 6000-CALCULATE THRU 6000-EXIT.
+004920     IF CALC-OK
+004930         PERFORM 6100-OPEN-AUDIT-FILE THRU 6100-EXIT
+004940         PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+004950         PERFORM 6150-CLOSE-AUDIT-FILE THRU 6150-EXIT
+004960         PERFORM 6200-OPEN-RESULT-FILE THRU 6200-EXIT
+004970         PERFORM 7100-WRITE-RESULT-RECORD THRU 7100-EXIT
+004980         PERFORM 6250-CLOSE-RESULT-FILE THRU 6250-EXIT
+004990         PERFORM 8000-DISPLAY-RESULT THRU 8000-EXIT
+005000     ELSE
+005010         DISPLAY "PARM-DRIVEN RUN REJECTED - INVALID PARM VALUES"
+005020     END-IF.
+005030 4000-EXIT.
+005040     EXIT.
+005050
+005060* 4100-PARSE-PARM-LINE - PARM CARD FORMAT IS
+005070* CHOICE-MATTER,CHOICES,CHOSEN,REPETITION-FLAG, E.G.
+005080* 'YES,00012,00004,NO ' - EACH VALUE ZERO- OR SPACE-PADDED
+005090* TO THE WIDTH OF THE FIELD IT IS MOVED INTO BELOW.
+005100 4100-PARSE-PARM-LINE.
+005110     UNSTRING PARM-LINE DELIMITED BY ","
+005120         INTO PARM-FIELD (1) PARM-FIELD (2)
+005130             PARM-FIELD (3) PARM-FIELD (4)
+005140     END-UNSTRING.
+005150     MOVE PARM-FIELD (1) TO CHOICE-MATTER.
+005160     MOVE PARM-FIELD (2) TO CHOICES.
+005170     MOVE PARM-FIELD (3) TO CHOSEN.
+005180     MOVE PARM-FIELD (4) TO REPETITION-FLAG.
+005190     IF REPETITION-FLAG = SPACES
+005200         MOVE "NO " TO REPETITION-FLAG
+005210     END-IF.
+005220 4100-EXIT.
+005230     EXIT.
+005240
+005250* ===============================================================
+005260* 5000 SERIES - INTERACTIVE TERMINAL SESSION
+005270* ===============================================================
+005280 5000-INTERACTIVE-PROCESS.
+005290     MOVE 0 TO CHOICE-MATTER-ERROR-COUNT.
+005300     MOVE "N" TO RETRY-ABORT-SWITCH.
+005310     PERFORM 5100-ACCEPT-CHOICE-MATTER THRU 5100-EXIT.
+005320     IF RETRY-ABORT
+005330         DISPLAY "TOO MANY INVALID ENTRIES - RUN ABORTED.  ERROR "
+005340             "COUNT = " CHOICE-MATTER-ERROR-COUNT
+005350         GO TO 5000-EXIT
+005360     END-IF.
+005370     DISPLAY "IS REPETITION ALLOWED? (YES/NO):".
+005380     ACCEPT REPETITION-FLAG.
+005390     DISPLAY "ENTER TOTAL ITEMS:".
+005400     ACCEPT CHOICES.
+005410     DISPLAY "ENTER TOTAL ITEMS PICKED:".
+005420     ACCEPT CHOSEN.
+005430     PERFORM 6000-CALCULATE THRU 6000-EXIT.
+005440     IF CALC-INVALID-ENTRY
+005450         DISPLAY "TOTAL ITEMS PICKED CANNOT EXCEED TOTAL ITEMS"
+005460         GO TO 5000-EXIT
+005470     END-IF.
+005480     IF CALC-OVERFLOW
+005490         GO TO 5000-EXIT
+005500     END-IF.
+005510     PERFORM 6100-OPEN-AUDIT-FILE THRU 6100-EXIT.
+005520     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+005530     PERFORM 6150-CLOSE-AUDIT-FILE THRU 6150-EXIT.
+005540     PERFORM 6200-OPEN-RESULT-FILE THRU 6200-EXIT.
+005550     PERFORM 7100-WRITE-RESULT-RECORD THRU 7100-EXIT.
+005560     PERFORM 6250-CLOSE-RESULT-FILE THRU 6250-EXIT.
+005570     PERFORM 8000-DISPLAY-RESULT THRU 8000-EXIT.
+005580 5000-EXIT.
+005590     EXIT.
+005600
+005610* 5100-ACCEPT-CHOICE-MATTER - RE-PROMPTS ONLY THIS ONE ANSWER
+005620* ON AN INVALID ENTRY INSTEAD OF MAKING THE OPERATOR RE-KEY
+005630* CHOICES AND CHOSEN, AND GIVES UP AFTER
+005640* CHOICE-MATTER-MAX-TRIES BAD ANSWERS.
+005650 5100-ACCEPT-CHOICE-MATTER.
+005660     DISPLAY "DOES CHOICE ORDER MATTER?".
+005670     ACCEPT CHOICE-MATTER.
+005680     IF CHOICE-MATTER = "YES" OR CHOICE-MATTER = "yes"
+005690             OR CHOICE-MATTER = "NO" OR CHOICE-MATTER = "no"
+005700         CONTINUE
+005710     ELSE
+005720         ADD 1 TO CHOICE-MATTER-ERROR-COUNT
+005730         IF CHOICE-MATTER-ERROR-COUNT >= CHOICE-MATTER-MAX-TRIES
+005740             SET RETRY-ABORT TO TRUE
+005750         ELSE
+005760             DISPLAY "INVALID ENTRY - PLEASE ANSWER YES OR NO"
+005770             PERFORM 5100-ACCEPT-CHOICE-MATTER THRU 5100-EXIT
+005780         END-IF
+005790     END-IF.
+005800 5100-EXIT.
+005810     EXIT.
+005820
+005830* ===============================================================
+005840* 6000 SERIES - SHARED CALCULATION ENGINE
+005850* USED IDENTICALLY BY BATCH, PARM, AND INTERACTIVE MODES.
+005860* ===============================================================
+005870* 6000-CALCULATE - VALIDATES CHOSEN AGAINST CHOICES, THEN
+005880* ROUTES TO THE PLAIN OR WITH-REPETITION FORMULAS.  RETURNS
+005890* CALC-STATUS OF OK, INVALID-ENTRY, OR OVERFLOW.
+005900 6000-CALCULATE.
+005910     MOVE "0" TO CALC-STATUS.
+005920     MOVE "N" TO OVERFLOW-SWITCH.
+005930     MOVE "N" TO RECONCILE-SWITCH.
+005940     MOVE CHOICES TO SAVE-CHOICES.
+005950     IF REPETITION-ALLOWED
+005960         PERFORM 6500-CALCULATE-WITH-REPETITION THRU 6500-EXIT
+005970     ELSE
+005980         IF CHOSEN > CHOICES
+005990             SET CALC-INVALID-ENTRY TO TRUE
+006000             GO TO 6000-EXIT
+006010         END-IF
+006020         COMPUTE CHOICES-CHOSEN = CHOICES - CHOSEN
+006030         PERFORM 6300-CALCULATE-PERMUTATION THRU 6300-EXIT
+006040         IF CALC-OVERFLOW
+006050             GO TO 6000-EXIT
+006060         END-IF
+006070         PERFORM 6400-CALCULATE-FACTORIAL THRU 6400-EXIT
+006080         IF CALC-OVERFLOW
+006090             GO TO 6000-EXIT
+006100         END-IF
+006110         IF CHOICE-MATTER = "YES" OR CHOICE-MATTER = "yes"
+006120             MOVE PERMUTATION TO PERMUTATION-FORMATTED
+006130             MOVE PERMUTATION-FORMATTED TO RESULT-FORMATTED
+006140         ELSE
+006150             SET COMBINATION TO PERMUTATION
+006160             DIVIDE CHOSEN-FACTORIAL INTO COMBINATION
+006170             MOVE COMBINATION TO COMBINATION-FORMATTED
+006180             MOVE COMBINATION-FORMATTED TO RESULT-FORMATTED
+006190         END-IF
+006200         MOVE SAVE-CHOICES TO CHOICES
+006210         PERFORM 6600-CROSS-CHECK THRU 6600-EXIT
+006220     END-IF.
+006230 6000-EXIT.
+006240     EXIT.
+006250
+006260* 6300/6310 - PERMUTATION BY SUCCESSIVE MULTIPLICATION, WITH
+006270* AN ON SIZE ERROR CHECK SINCE PERMUTATION IS FIXED AT 35
+006280* DIGITS.
+006290 6300-CALCULATE-PERMUTATION.
+006300     IF CHOSEN = 0
+006310         MOVE 1 TO PERMUTATION
+006320         GO TO 6300-EXIT
+006330     END-IF.
+006340     SET INDX TO CHOSEN.
+006350     SUBTRACT 1 FROM INDX.
+006360     SET PERMUTATION TO CHOICES.
+006370     SUBTRACT 1 FROM CHOICES.
+006380     PERFORM 6310-MULTIPLY-PERMUTATION THRU 6310-EXIT
+006390         UNTIL INDX = 0.
+006400 6300-EXIT.
+006410     EXIT.
+006420
+006430 6310-MULTIPLY-PERMUTATION.
+006440     MULTIPLY CHOICES BY PERMUTATION
+006450         ON SIZE ERROR
+006460             SET OVERFLOW-OCCURRED TO TRUE
+006470             SET CALC-OVERFLOW TO TRUE
+006480             DISPLAY "OVERFLOW - RESULT EXCEEDS 35 DIGITS"
+006490     END-MULTIPLY.
+006500     IF CALC-OVERFLOW
+006510         MOVE 0 TO INDX
+006520     ELSE
+006530         SUBTRACT 1 FROM INDX
+006540         SUBTRACT 1 FROM CHOICES
+006550     END-IF.
+006560 6310-EXIT.
+006570     EXIT.
+006580
+006590* 6400/6410 - CHOSEN-FACTORIAL, SAME OVERFLOW-CHECK PATTERN.
+006600 6400-CALCULATE-FACTORIAL.
+006610     IF CHOSEN = 0
+006620         MOVE 1 TO CHOSEN-FACTORIAL
+006630         GO TO 6400-EXIT
+006640     END-IF.
+006650     SET INDX TO CHOSEN.
+006660     SUBTRACT 1 FROM INDX.
+006670     SET CHOSEN-FACTORIAL TO CHOSEN.
+006680     PERFORM 6410-MULTIPLY-FACTORIAL THRU 6410-EXIT
+006690         UNTIL INDX = 0.
+006700 6400-EXIT.
+006710     EXIT.
+006720
+006730 6410-MULTIPLY-FACTORIAL.
+006740     MULTIPLY INDX BY CHOSEN-FACTORIAL
+006750         ON SIZE ERROR
+006760             SET OVERFLOW-OCCURRED TO TRUE
+006770             SET CALC-OVERFLOW TO TRUE
+006780             DISPLAY "OVERFLOW - RESULT EXCEEDS 35 DIGITS"
+006790     END-MULTIPLY.
+006800     IF CALC-OVERFLOW
+006810         MOVE 0 TO INDX
+006820     ELSE
+006830         SUBTRACT 1 FROM INDX
+006840     END-IF.
+006850 6410-EXIT.
+006860     EXIT.
+006870
+006880* ---------------------------------------------------------------
+006890* 6500 SERIES - PERMUTATIONS/COMBINATIONS WITH REPETITION
+006900* ALLOWED.  PERMUTATION-WITH-REPETITION IS CHOICES ** CHOSEN.
+006910* COMBINATION-WITH-REPETITION IS (CHOICES+CHOSEN-1) CHOOSE
+006920* CHOSEN, BUILT WITH THE SAME PASCAL-TRIANGLE ENGINE USED FOR
+006930* THE RECONCILIATION CROSS-CHECK BELOW.
+006940* ---------------------------------------------------------------
+006950 6500-CALCULATE-WITH-REPETITION.
+006960     IF CHOICE-MATTER = "YES" OR CHOICE-MATTER = "yes"
+006970         PERFORM 6510-CALCULATE-PERM-WITH-REP THRU 6510-EXIT
+006980         IF NOT CALC-OVERFLOW
+006990             MOVE REPETITION-PERMUTATION TO PERMUTATION-FORMATTED
+007000             MOVE PERMUTATION-FORMATTED TO RESULT-FORMATTED
+007010         END-IF
+007020     ELSE
+007030         IF CHOICES = 0
+007040             IF CHOSEN = 0
+007050                 MOVE 1 TO REPETITION-COMBINATION
+007060             ELSE
+007070                 MOVE 0 TO REPETITION-COMBINATION
+007080             END-IF
+007090             MOVE REPETITION-COMBINATION TO COMBINATION-FORMATTED
+007100             MOVE COMBINATION-FORMATTED TO RESULT-FORMATTED
+007110             GO TO 6500-EXIT
+007120         END-IF
+007130         MOVE CHOICES TO REPETITION-BASE
+007140         ADD CHOSEN TO REPETITION-BASE
+007150         SUBTRACT 1 FROM REPETITION-BASE
+007160         IF REPETITION-BASE > 100
+007170             SET CALC-OVERFLOW TO TRUE
+007180             DISPLAY "COMBINATION WITH REPETITION EXCEEDS "
+007190                 "TABLE LIMIT"
+007200             GO TO 6500-EXIT
+007210         END-IF
+007220         PERFORM 6520-CALCULATE-COMB-WITH-REP THRU 6520-EXIT
+007230         IF NOT CALC-OVERFLOW
+007240             MOVE REPETITION-COMBINATION TO COMBINATION-FORMATTED
+007250             MOVE COMBINATION-FORMATTED TO RESULT-FORMATTED
+007260         END-IF
+007270     END-IF.
+007280 6500-EXIT.
+007290     EXIT.
+007300
+007310 6510-CALCULATE-PERM-WITH-REP.
+007320     MOVE 1 TO REPETITION-PERMUTATION.
+007330     SET REP-INDX TO CHOSEN.
+007340     PERFORM 6511-MULTIPLY-PERM-WITH-REP THRU 6511-EXIT
+007350         UNTIL REP-INDX = 0.
+007360 6510-EXIT.
+007370     EXIT.
+007380
+007390 6511-MULTIPLY-PERM-WITH-REP.
+007400     MULTIPLY CHOICES BY REPETITION-PERMUTATION
+007410         ON SIZE ERROR
+007420             SET OVERFLOW-OCCURRED TO TRUE
+007430             SET CALC-OVERFLOW TO TRUE
+007440             DISPLAY "OVERFLOW - RESULT EXCEEDS 35 DIGITS"
+007450     END-MULTIPLY.
+007460     IF CALC-OVERFLOW
+007470         MOVE 0 TO REP-INDX
+007480     ELSE
+007490         SUBTRACT 1 FROM REP-INDX
+007500     END-IF.
+007510 6511-EXIT.
+007520     EXIT.
+007530
+007540 6520-CALCULATE-COMB-WITH-REP.
+007550     MOVE REPETITION-BASE TO PASCAL-N.
+007560     MOVE CHOSEN TO PASCAL-R.
+007570     PERFORM 6700-BUILD-PASCAL-TRIANGLE THRU 6700-EXIT.
+007580     IF PASCAL-LIMIT-EXCEEDED
+007590         SET CALC-OVERFLOW TO TRUE
+007600         DISPLAY "COMBINATION WITH REPETITION EXCEEDS TABLE LIMIT"
+007610     ELSE
+007620         MOVE PASCAL-RESULT TO REPETITION-COMBINATION
+007630     END-IF.
+007640 6520-EXIT.
+007650     EXIT.
+007660
+007670* ---------------------------------------------------------------
+007680* 6600 SERIES - RECONCILIATION CROSS-CHECK
+007690* RECOMPUTES THE COMBINATION VIA AN INDEPENDENT PASCAL-
+007700* TRIANGLE BUILD-UP AND THE PERMUTATION VIA A SEPARATELY-
+007710* CODED FACTORIAL LOOP, THEN COMPARES BOTH AGAINST THE
+007720* PRIMARY FACTORIAL/DIVISION RESULT COMPUTED ABOVE.  ONLY
+007730* RUN FOR THE PLAIN (NO-REPETITION) FORMULAS SINCE THOSE ARE
+007740* THE ONES DERIVED BY DIVISION.
+007750* ---------------------------------------------------------------
+007760 6600-CROSS-CHECK.
+007770     MOVE SAVE-CHOICES TO PASCAL-N.
+007780     MOVE CHOSEN TO PASCAL-R.
+007790     PERFORM 6700-BUILD-PASCAL-TRIANGLE THRU 6700-EXIT.
+007800     PERFORM 6800-CROSS-CHECK-FACTORIAL THRU 6800-EXIT.
+007810     IF PASCAL-LIMIT-EXCEEDED OR INDEPENDENT-FACTORIAL-OFLOWED
+007820         DISPLAY "CROSS-CHECK SKIPPED - EXCEEDS CHECK LIMITS"
+007830         GO TO 6600-EXIT
+007840     END-IF.
+007850     MOVE PASCAL-RESULT TO INDEPENDENT-COMBINATION.
+007860     COMPUTE INDEPENDENT-PERMUTATION ROUNDED =
+007870         INDEPENDENT-COMBINATION * INDEPENDENT-FACTORIAL
+007880         ON SIZE ERROR
+007890             GO TO 6600-EXIT
+007900     END-COMPUTE.
+007910     IF INDEPENDENT-PERMUTATION NOT = PERMUTATION
+007920         SET RECONCILE-MISMATCH TO TRUE
+007930     END-IF.
+007940     IF CHOICE-MATTER = "NO" OR CHOICE-MATTER = "no"
+007950         IF INDEPENDENT-COMBINATION NOT = COMBINATION
+007960             SET RECONCILE-MISMATCH TO TRUE
+007970         END-IF
+007980     END-IF.
+007990     IF RECONCILE-MISMATCH
+008000         DISPLAY "RECONCILIATION MISMATCH"
+008010     END-IF.
+008020 6600-EXIT.
+008030     EXIT.
+008040
+008050* 6700 SERIES - PASCAL-TRIANGLE N-CHOOSE-R ENGINE.  BUILDS
+008060* THE TRIANGLE ROW BY ROW IN PASCAL-ROW-TABLE, INDEPENDENT OF
+008070* THE FACTORIAL/DIVISION METHOD USED ELSEWHERE IN THIS
+008080* PROGRAM.  PASCAL-N ABOVE 100 IS REJECTED AS EXCEEDING THE
+008090* WORK TABLE SIZE.
+008100 6700-BUILD-PASCAL-TRIANGLE.
+008110     MOVE "N" TO PASCAL-LIMIT-SWITCH.
+008120     IF PASCAL-N > 100 OR PASCAL-R > 100 OR PASCAL-R > PASCAL-N
+008130         SET PASCAL-LIMIT-EXCEEDED TO TRUE
+008140         GO TO 6700-EXIT
+008150     END-IF.
+008160     PERFORM 6705-CLEAR-PASCAL-CELL THRU 6705-EXIT
+008170         VARYING PASCAL-COL-NO FROM 1 BY 1
+008180         UNTIL PASCAL-COL-NO > 101.
+008190     MOVE 1 TO PASCAL-CELL (1).
+008200     COMPUTE PASCAL-MAX = PASCAL-N + 1.
+008210     PERFORM 6710-BUILD-PASCAL-ROW THRU 6710-EXIT
+008220         VARYING PASCAL-ROW-NO FROM 1 BY 1
+008230         UNTIL PASCAL-ROW-NO > PASCAL-N
+008240         AFTER PASCAL-COL-NO FROM PASCAL-MAX BY -1
+008250         UNTIL PASCAL-COL-NO < 2.
+008260     MOVE PASCAL-CELL (PASCAL-R + 1) TO PASCAL-RESULT.
+008270 6700-EXIT.
+008280     EXIT.
+008290
+008300 6705-CLEAR-PASCAL-CELL.
+008310     MOVE 0 TO PASCAL-CELL (PASCAL-COL-NO).
+008320 6705-EXIT.
+008330     EXIT.
+008340
+008350* 6710-BUILD-PASCAL-ROW - CLASSIC ONE-DIMENSIONAL
+008360* PASCAL-TRIANGLE UPDATE, C(J) = C(J) + C(J-1), WALKED FROM
+008370* HIGH COLUMN TO LOW SO EACH CELL IS UPDATED ONLY ONCE PER
+008380* ROW.  COLUMNS BEYOND THE CURRENT ROW NUMBER ARE LEFT ALONE.
+008390 6710-BUILD-PASCAL-ROW.
+008400     IF PASCAL-COL-NO <= PASCAL-ROW-NO + 1
+008410         ADD PASCAL-CELL (PASCAL-COL-NO - 1)
+008420             TO PASCAL-CELL (PASCAL-COL-NO)
+008430     END-IF.
+008440 6710-EXIT.
+008450     EXIT.
+008460
+008470* 6800/6810 - INDEPENDENT FACTORIAL, CODED AS A COUNT-UP
+008480* PERFORM VARYING RATHER THAN THE COUNT-DOWN LOOP USED BY
+008490* 6400-CALCULATE-FACTORIAL, SO THE CROSS-CHECK DOES NOT SHARE
+008500* A COMMON CODING MISTAKE WITH THE PRIMARY CALCULATION.
+008510 6800-CROSS-CHECK-FACTORIAL.
+008520     MOVE "N" TO INDEPENDENT-FACTORIAL-OFLOW.
+008530     MOVE 1 TO INDEPENDENT-FACTORIAL.
+008540     PERFORM 6810-MULT-INDEP-FACTORIAL THRU 6810-EXIT
+008550         VARYING INDEPENDENT-FACTORIAL-INDX FROM 2 BY 1
+008560         UNTIL INDEPENDENT-FACTORIAL-INDX > CHOSEN.
+008570 6800-EXIT.
+008580     EXIT.
+008590
+008600 6810-MULT-INDEP-FACTORIAL.
+008610     IF NOT INDEPENDENT-FACTORIAL-OFLOWED
+008620         MULTIPLY INDEPENDENT-FACTORIAL-INDX
+008630             BY INDEPENDENT-FACTORIAL
+008640             ON SIZE ERROR
+008650                 SET INDEPENDENT-FACTORIAL-OFLOWED TO TRUE
+008660         END-MULTIPLY
+008670     END-IF.
+008680 6810-EXIT.
+008690     EXIT.
+008700
+008710* ===============================================================
+008720* 6100/6150/6200/6250 - AUDIT AND RESULT FILE OPEN/CLOSE
+008730* HELPERS, SHARED BY ALL THREE RUN MODES.
+008740* ===============================================================
+008750* 6100-OPEN-AUDIT-FILE - OPENS FOR APPEND; IF THE AUDIT FILE
+008760* DOES NOT YET EXIST IT IS CREATED FIRST.
+008770 6100-OPEN-AUDIT-FILE.
+008780     OPEN EXTEND AUDIT-FILE.
+008790     IF AU-FILE-NOT-FOUND
+008800         OPEN OUTPUT AUDIT-FILE
+008810         CLOSE AUDIT-FILE
+008820         OPEN EXTEND AUDIT-FILE
+008830     END-IF.
+008840 6100-EXIT.
+008850     EXIT.
+008860
+008870 6150-CLOSE-AUDIT-FILE.
+008880     CLOSE AUDIT-FILE.
+008890 6150-EXIT.
+008900     EXIT.
+008910
+008920* 6200-OPEN-RESULT-FILE - SAME APPEND-OR-CREATE PATTERN AS
+008930* THE AUDIT FILE ABOVE.
+008940 6200-OPEN-RESULT-FILE.
+008950     OPEN EXTEND RESULT-FILE.
+008960     IF RS-FILE-NOT-FOUND
+008970         OPEN OUTPUT RESULT-FILE
+008980         CLOSE RESULT-FILE
+008990         OPEN EXTEND RESULT-FILE
+009000     END-IF.
+009010 6200-EXIT.
+009020     EXIT.
+009030
+009040 6250-CLOSE-RESULT-FILE.
+009050     CLOSE RESULT-FILE.
+009060 6250-EXIT.
+009070     EXIT.
+009080
+009090* ===============================================================
+009100* 7000/7100 - AUDIT AND RESULT RECORD WRITERS
+009110* ===============================================================
+009120* 7000-WRITE-AUDIT-RECORD - APPENDS DATE, TIME, THE THREE
+009130* INPUT VALUES, AND THE FINAL FORMATTED RESULT SO A PAST RUN
+009140* CAN BE RECONSTRUCTED IF A DECISION IS EVER QUESTIONED.
+009150 7000-WRITE-AUDIT-RECORD.
+009160     ACCEPT CURR-DATE FROM DATE YYYYMMDD.
+009170     ACCEPT CURR-TIME FROM TIME.
+009180     MOVE CURR-DATE TO AL-DATE.
+009190     MOVE CURR-TIME TO AL-TIME.
+009200     MOVE CHOICE-MATTER TO AL-CHOICE-MATTER.
+009210     MOVE CHOICES TO AL-CHOICES.
+009220     MOVE CHOSEN TO AL-CHOSEN.
+009230     MOVE RESULT-FORMATTED TO AL-RESULT.
+009240     MOVE RECONCILE-SWITCH TO AL-RECONCILE-FLAG.
+009250     WRITE AUDIT-RECORD FROM AUDIT-LINE.
+009260     IF NOT AU-FILE-OK
+009270         DISPLAY "UNABLE TO WRITE AUDIT RECORD - STATUS "
+009280             AU-FILE-STATUS
+009290     END-IF.
+009300 7000-EXIT.
+009310     EXIT.
+009320
+009330* 7100-WRITE-RESULT-RECORD - ONE COMMA-DELIMITED LINE PER RUN
+009340* FOR DOWNSTREAM SPREADSHEET RECONCILIATION.
+009350 7100-WRITE-RESULT-RECORD.
+009360     MOVE CHOICE-MATTER TO RL-CHOICE-MATTER.
+009370     MOVE CHOICES TO RL-CHOICES.
+009380     MOVE CHOSEN TO RL-CHOSEN.
+009390     MOVE REPETITION-FLAG TO RL-REPETITION-FLAG.
+009400     IF CHOICE-MATTER = "YES" OR CHOICE-MATTER = "yes"
+009410         IF REPETITION-ALLOWED
+009420             MOVE REPETITION-PERMUTATION TO RL-RESULT
+009430         ELSE
+009440             MOVE PERMUTATION TO RL-RESULT
+009450         END-IF
+009460     ELSE
+009470         IF REPETITION-ALLOWED
+009480             MOVE REPETITION-COMBINATION TO RL-RESULT
+009490         ELSE
+009500             MOVE COMBINATION TO RL-RESULT
+009510         END-IF
+009520     END-IF.
+009530     MOVE RECONCILE-SWITCH TO RL-RECONCILE-FLAG.
+009540     WRITE RESULT-RECORD FROM RESULT-LINE.
+009550     IF NOT RS-FILE-OK
+009560         DISPLAY "UNABLE TO WRITE RESULT RECORD - STATUS "
+009570             RS-FILE-STATUS
+009580     END-IF.
+009590 7100-EXIT.
+009600     EXIT.
+009610
+009620* ===============================================================
+009630* 8000/9000 - RESULT DISPLAY AND RUN TERMINATION
+009640* ===============================================================
+009650 8000-DISPLAY-RESULT.
+009660     DISPLAY RESULT-FORMATTED.
+009670 8000-EXIT.
+009680     EXIT.
+009690
+009700 9000-TERMINATE.
+009710     CONTINUE.
+009720 9000-EXIT.
+009730     EXIT.
+009740
+009750 END PROGRAM COMBINATIONS-PERMUTATIONS.
