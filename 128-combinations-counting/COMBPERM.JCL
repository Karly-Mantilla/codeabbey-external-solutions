@@ -0,0 +1,50 @@
+//COMBPERM JOB (ACCTNO),'COMBINATIONS-PERMUTATIONS',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS COMBINATIONS-PERMUTATIONS UNATTENDED IN THE OVERNIGHT
+//* BATCH WINDOW.  THE PROGRAM NORMALLY ASKS THREE QUESTIONS AT
+//* THE TERMINAL (CHOICE-MATTER, CHOICES, CHOSEN); WHEN THE RUNCTL
+//* DD BELOW HOLDS A RUN-CONTROL CARD IT SKIPS ALL OF THAT AND
+//* RUNS UNATTENDED.  AN EMPTY OR MISSING RUNCTL DD FALLS BACK TO
+//* THE INTERACTIVE TERMINAL SESSION.
+//*
+//* TWO RUN-CONTROL CARD STYLES ARE SUPPORTED IN RUNCTL:
+//*
+//*   BATCH
+//*     DRIVES THE RUN ENTIRELY FROM THE WORKLIST DD BELOW - ONE
+//*     CHOICE-MATTER/CHOICES/CHOSEN/REPETITION-FLAG TRIPLE PER
+//*     RECORD.  A SURVIVING CHKPOINT DD FROM A PRIOR ABEND
+//*     CAUSES THE RUN TO RESUME AFTER THE LAST RECORD IT NAMES
+//*     RATHER THAN REPROCESSING THE WHOLE WORKLIST.
+//*
+//*   CHOICE-MATTER,CHOICES,CHOSEN,REPETITION-FLAG
+//*     RUNS A SINGLE CALCULATION FROM THE RUN-CONTROL CARD ITSELF,
+//*     E.G. YES,00012,00004,NO .  EACH VALUE IS FIXED-WIDTH, ZERO-
+//*     OR SPACE-PADDED TO MATCH THE FIELD IT IS MOVED INTO
+//*     (CHOICE-MATTER/REPETITION-FLAG PIC X(03), CHOICES AND
+//*     CHOSEN PIC 9(05)).
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=COMBPERM
+//STEPLIB  DD DSN=PROD.COMBPERM.LOADLIB,DISP=SHR
+//RUNCTL   DD *
+BATCH
+/*
+//WORKLIST DD DSN=PROD.COMBPERM.WORKLIST,DISP=SHR
+//AUDITLOG DD DSN=PROD.COMBPERM.AUDITLOG,DISP=MOD
+//RESULTLOG DD DSN=PROD.COMBPERM.RESULTS,DISP=MOD
+//CHKPOINT DD DSN=PROD.COMBPERM.CHKPOINT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------
+//* SINGLE-CALCULATION VARIANT - USE IN PLACE OF STEP010 ABOVE
+//* WHEN ONLY ONE CALCULATION IS NEEDED AND NO WORKLIST EXISTS.
+//*--------------------------------------------------------------
+//*STEP020 EXEC PGM=COMBPERM
+//*STEPLIB  DD DSN=PROD.COMBPERM.LOADLIB,DISP=SHR
+//*RUNCTL   DD *
+//*YES,00012,00004,NO
+//*/*
+//*AUDITLOG DD DSN=PROD.COMBPERM.AUDITLOG,DISP=MOD
+//*RESULTLOG DD DSN=PROD.COMBPERM.RESULTS,DISP=MOD
+//*SYSOUT   DD SYSOUT=*
+//*SYSPRINT DD SYSOUT=*
